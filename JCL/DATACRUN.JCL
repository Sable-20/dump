@@ -0,0 +1,154 @@
+//DATACRUN JOB (ACCTNO),'CITIZEN SVCS BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DATACRUN                                                     *
+//*                                                               *
+//* COMPILE AND LINK-EDIT DATAC, SORT THE CITIZEN INTAKE FILE    *
+//* INTO AGE-ASCENDING SEQUENCE, AND RUN THE BATCH AGE/GRADE/     *
+//* VOTE/GPA EXTRACT.  THE GRADE PLACEMENT REPORT, EXCEPTION,     *
+//* VOTER EXTRACT, AND AUDIT TRAIL OUTPUTS ARE WRITTEN TO NEW     *
+//* GENERATIONS OF THEIR GDGS SO EACH RUN ADDS TO THE ROLLING     *
+//* HISTORY INSTEAD OF OVERLAYING THE PRIOR RUN'S OUTPUT.  THE    *
+//* CHECKPOINT FILE IS RESTART STATE, NOT ROLLING HISTORY, SO IT  *
+//* STAYS A SINGLE FIXED DATA SET THAT DATAC REREADS ON A RESTART *
+//* RUN.                                                          *
+//*                                                               *
+//* THE GDG BASES BELOW (DATAC.GRADE.REPORT, DATAC.EXCPTOUT,      *
+//* DATAC.VOTEREXT, DATAC.AUDITOUT) ARE DEFINED ONE TIME VIA       *
+//* IDCAMS DEFINE GDG AND ARE NOT RECREATED BY THIS JOB.          *
+//*                                                               *
+//* TO RESTART A FAILED RUN, CHANGE THE RESTPARM SET CARD BELOW   *
+//* FROM COLD TO RESTART AND RESUBMIT - THAT ONE CHANGE DRIVES    *
+//* BOTH THE PARM ON THE RUNDATAC STEP AND THE CHOICE OF GDG      *
+//* GENERATION ON GRADERPT/EXCPTOUT/VOTEREXT/AUDITOUT, SO A       *
+//* RESTART RUN EXTENDS THE SAME GENERATION THE FAILED RUN WAS    *
+//* WRITING INSTEAD OF CATALOGING A NEW, EMPTY ONE.  THERE IS NO  *
+//* SUBMISSION-TIME OVERRIDE IN THIS SHOP - THE SET CARD IS THE   *
+//* ONE PLACE THAT NEEDS TO CHANGE.                               *
+//*                                                               *
+//* 2022-05-02  SAB  INITIAL VERSION.                              *
+//* 2022-06-20  SAB  REPLACED THE COMMENTED-OUT PARM CARD WITH A  *
+//*                  REAL &RESTPARM SYMBOLIC THAT ALSO SELECTS    *
+//*                  THE GDG GENERATION ON RESTART, SO A RESTART  *
+//*                  RUN NO LONGER CATALOGS A NEW, EMPTY           *
+//*                  GENERATION OUT FROM UNDER THE EXTEND OPENS    *
+//*                  IN DATAC; FIXED SORTOUT/EXCPTOUT/CKPTFILE     *
+//*                  LRECLS TO MATCH THE CURRENT RECORD LAYOUTS.   *
+//* 2022-07-18  SAB  ADDED COMPFOUR TO COMPILE SUBFOUR.COB AND FEED*
+//*                  ITS OBJECT INTO LKED ALONGSIDE DATAC'S OWN -  *
+//*                  DATAC'S 8000-FINALIZE CALLS SUBFOUR, AND A    *
+//*                  STATIC CALL UNDER NODYNAM HAS TO BE RESOLVED  *
+//*                  AT LINK-EDIT TIME.  CORRECTED THE &RESTPARM   *
+//*                  SYMBOLIC REFERENCE IN THE RUNDATAC IF (IT WAS *
+//*                  MISSING THE REQUIRED & PREFIX).               *
+//*--------------------------------------------------------------*
+//*
+// SET RESTPARM=COLD
+//*
+//COMPLINK EXEC PGM=IGYCRCTL,PARM='LIB,APOST,NODYNAM'
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=DATAC.SOURCE.COPYLIB,DISP=SHR
+//         DD DSN=DATAC.SOURCE.COBOL,DISP=SHR
+//SYSIN    DD DSN=DATAC.SOURCE.COBOL(DATAC),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(5,5))
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* DATAC'S 8000-FINALIZE DOES CALL "SUBFOUR", AND COMPLINK'S     *
+//* NODYNAM OPTION COMPILES THAT AS A STATIC CALL - IEWL HAS TO   *
+//* BE HANDED SUBFOUR'S OBJECT DECK, SO IT IS COMPILED HERE TOO.  *
+//*--------------------------------------------------------------*
+//COMPFOUR EXEC PGM=IGYCRCTL,PARM='LIB,APOST,NODYNAM'
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=DATAC.SOURCE.COPYLIB,DISP=SHR
+//         DD DSN=DATAC.SOURCE.COBOL,DISP=SHR
+//SYSIN    DD DSN=DATAC.SOURCE.COBOL(SUBFOUR),DISP=SHR
+//SYSLIN   DD DSN=&&SUBOBJ,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(5,5))
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED    EXEC PGM=IEWL,COND=((4,LT,COMPLINK),(4,LT,COMPFOUR)),
+//            PARM='LIST,XREF'
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//         DD DSN=&&SUBOBJ,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=DATAC.LOAD(DATAC),DISP=SHR
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* SORT THE RAW CITIZEN INTAKE FILE INTO AGE-ASCENDING SEQUENCE  *
+//* BEFORE DATAC SEES IT.  CITIZEN-AGE-TEXT OCCUPIES COLUMNS      *
+//* 30-32 OF CITIZEN-RECORD (09 BYTE ID + 20 BYTE NAME AHEAD OF   *
+//* IT); SORTING ON THE ALPHANUMERIC TEXT FIELD IS SAFE SINCE THE *
+//* EDIT STEP IN DATAC REJECTS ANYTHING NON-NUMERIC BEFORE IT IS  *
+//* EVER COMPARED AS A NUMBER.  LRECL=39 MATCHES CITIZEN-RECORD   *
+//* IN CITIZEN-REC.CPY (09+20+03+01+01+05) NOW THAT THE GRADE/    *
+//* GPA/HONOR-ROLL/CAN-VOTE FIELDS DATAC COMPUTES HAVE MOVED OUT  *
+//* OF THE SHARED RECORD AND INTO DATAC'S OWN WORKING-STORAGE.    *
+//*--------------------------------------------------------------*
+//SORTAGE  EXEC PGM=SORT,COND=(4,LT,LKED)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=DATAC.CITIZEN.RAWIN,DISP=SHR
+//SORTOUT  DD DSN=&&CITSORT,DISP=(NEW,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(10,10)),
+//            DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(30,3,CH,A)
+/*
+//*
+//*--------------------------------------------------------------*
+//* RUN DATAC AGAINST THE SORTED CITIZEN FILE.  RESTPARM=COLD    *
+//* COLD-STARTS; RESTPARM=RESTART PICKS UP AFTER THE LAST         *
+//* CHECKPOINT AND EXTENDS THE SAME GDG GENERATION THE PRIOR RUN  *
+//* WAS WRITING INSTEAD OF CATALOGING A NEW ONE.                  *
+//*--------------------------------------------------------------*
+//RUNDATAC EXEC PGM=DATAC,COND=(4,LT,SORTAGE),
+//            PARM='&RESTPARM'
+//STEPLIB  DD DSN=DATAC.LOAD,DISP=SHR
+//CITIN    DD DSN=&&CITSORT,DISP=(OLD,DELETE)
+// IF (&RESTPARM = 'RESTART') THEN
+//GRADERPT DD DSN=DATAC.GRADE.REPORT(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPTOUT DD DSN=DATAC.EXCPTOUT(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//VOTEREXT DD DSN=DATAC.VOTEREXT(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//AUDITOUT DD DSN=DATAC.AUDITOUT(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+// ELSE
+//GRADERPT DD DSN=DATAC.GRADE.REPORT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPTOUT DD DSN=DATAC.EXCPTOUT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//VOTEREXT DD DSN=DATAC.VOTEREXT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//AUDITOUT DD DSN=DATAC.AUDITOUT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+// ENDIF
+//CKPTFILE DD DSN=DATAC.CHECKPOINT,DISP=(MOD,KEEP,KEEP),
+//            DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
