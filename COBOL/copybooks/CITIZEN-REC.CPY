@@ -0,0 +1,44 @@
+000100*CITIZEN-REC.
+000110*----------------------------------------------------------
+000120*CITIZEN-REC.CPY
+000130*
+000140*Common record layout for citizen intake data used by DATAC
+000150*and any downstream program that reads the same intake feed
+000160*(report writers, extract programs, and the like).  Age is
+000170*kept as alphanumeric on input and redefined numeric so an
+000180*edit step can test CITIZEN-AGE-TEXT IS NUMERIC before the
+000190*numeric view is trusted by any arithmetic or comparison.
+000200*
+000210*This layout holds intake data only - grade, GPA, honor-
+000220*roll, and can-vote-flag are decisions DATAC computes from
+000230*this data, not fields an intake slip ever supplies, so they
+000240*live in DATAC's own WORKING-STORAGE instead of here.  A
+000250*program that just wants to read the intake feed gets a
+000260*record it can trust end to end.
+000270*
+000280*2022-01-05  SAB  Initial copybook, pulled out of DATAC WS.
+000290*2022-03-11  SAB  Added name/ID and subject scores for
+000300*                 report-card scoring.
+000310*2022-05-16  SAB  Moved CITIZEN-GRADE/GPA/HONOR-ROLL-SW/
+000320*                 CAN-VOTE-FLAG out to DATAC WORKING-STORAGE;
+000330*                 those are computed results, not intake data,
+000340*                 and didn't belong in a record shared with
+000350*                 the raw input file.  Removed the unused
+000351*                 CITIZEN-TEST-NUM-NUMERIC 88-level, a leftover
+000352*                 guard from the original interactive ACCEPT
+000353*                 loop that batch mode never carried forward.
+000360*----------------------------------------------------------
+000370 01  CITIZEN-RECORD.
+000380     05  CITIZEN-ID                    PIC X(09).
+000390     05  CITIZEN-NAME                  PIC X(20).
+000400     05  CITIZEN-AGE-TEXT              PIC X(03).
+000410     05  CITIZEN-AGE-NUM REDEFINES
+000420         CITIZEN-AGE-TEXT               PIC 999.
+000430     05  CITIZEN-TEST-NUM              PIC X(01).
+000440         88  CITIZEN-IS-PRIME             VALUE "1" "3" "5" "7".
+000450         88  CITIZEN-IS-ODD               VALUE "1" "3" "5" "7"
+000460               "9".
+000470         88  CITIZEN-IS-EVEN              VALUE "2" "4" "6" "8".
+000490     05  CITIZEN-SCORE                 PIC X(01).
+000500     05  CITIZEN-SUBJECT-SCORES.
+000510         10  CITIZEN-SUBJ-SCORE        PIC X(01) OCCURS 5 TIMES.
