@@ -0,0 +1,47 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SUBFOUR.
+000120 AUTHOR. Sable.
+000130 INSTALLATION. Citizen Services Data Processing.
+000140 DATE-WRITTEN. May 9th 2022.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------
+000170*SUBFOUR
+000180*
+000190*Small callable iteration utility.  Repeats whatever the
+000200*caller asks LK-REPEAT-COUNT times, displaying LK-ITEM-DATA
+000210*on each pass.  Pulled out of SUBDIV's old no-op SubFour
+000220*paragraph so a batch driver (such as the citizen intake
+000230*job) can reuse the same repeat logic instead of copying it.
+000240*
+000250*2022-05-09  SAB  Initial version, replacing the in-line
+000260*                 SubFour paragraph in SUBDIV.
+000270*----------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290*
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320*
+000330 01  WS-SUB4-IDX                        PIC 9(07) VALUE ZERO.
+000340*
+000350 LINKAGE SECTION.
+000360*
+000370 01  LK-REPEAT-COUNT                    PIC 9(07).
+000380 01  LK-ITEM-DATA                       PIC X(09).
+000390*
+000400 PROCEDURE DIVISION USING LK-REPEAT-COUNT LK-ITEM-DATA.
+000410*----------------------------------------------------------
+000420*0000-MAINLINE
+000430*----------------------------------------------------------
+000440 0000-MAINLINE.
+000450     PERFORM 1000-REPEAT-ITEM THRU 1000-EXIT
+000460         VARYING WS-SUB4-IDX FROM 1 BY 1
+000470         UNTIL WS-SUB4-IDX > LK-REPEAT-COUNT
+000480     GOBACK.
+000490*
+000500*----------------------------------------------------------
+000510*1000-REPEAT-ITEM
+000520*----------------------------------------------------------
+000530 1000-REPEAT-ITEM.
+000540     DISPLAY "SUBFOUR: " LK-ITEM-DATA.
+000550 1000-EXIT.
+000560     EXIT.
