@@ -1,86 +1,754 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-
-PROGRAM-ID. datac.
-
-AUTHOR. Sable.
-
-DATE-WRITTEN.December 31st 2021
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-       CLASS PassingScore IS "A" THRU "C", "D".
-      *>CLASS MOB IS 1 THRU 12.
-      *>CLASS DOB IS 1 THRU 31.
-
-DATA DIVISION.
-
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-01 Age PIC 999 VALUE 0.
-01 Grade PIC 99 VALUE 0.
-01 Score PIC X(1) VALUE "B".
-01 CanVoteFlag PIC 9 VALUE 0.
-       88 CanVote VALUE 1.
-       88 CantVote VALUE 0.
-01 TestNum PIC X.
-       88 IsPrime VALUE "1", "3", "5", "7".
-       88 IsOdd VALUE "1", "3", "5", "7", "9".
-       88 IsEven VALUE "2", "4", "6", "8".
-       88 ANumber VALUE "0" THRU "9".
-
-PROCEDURE DIVISION.
-DISPLAY "Enter your age: " WITH NO ADVANCING.
-ACCEPT Age.
-IF Age >= 18 THEN 
-       DISPLAY "You can vote"
-ELSE
-       DISPLAY "You can't vote"
-END-IF
-IF Age > 5 THEN 
-       DISPLAY "Stay home"
-END-IF
-IF Age = 5 THEN 
-       DISPLAY "Go to kindergarten"
-END-IF 
-IF AGE > 5 AND < 18 THEN 
-       COMPUTE Grade = Age - 5
-       DISPLAY "Go to grade " Grade   
-END-IF 
-IF Age IS GREATER THAN OR EQUAL TO 18
-       DISPLAY "Go to college"
-END-IF
-
-IF Score IS PassingScore THEN
-       DISPLAY "You passed"
-ELSE 
-       DISPLAY "You failed"
-END-IF
-IF Score IS NOT NUMERIC THEN 
-       DISPLAY "Not a number"
-END-IF
-
-IF Age > 18 THEN 
-       SET CanVote TO TRUE 
-ELSE
-       SET CantVote TO TRUE
-END-IF 
-DISPLAY "Vote " CanVoteFlag.
-
-DISPLAY "Enter single number or X to exit: " WITH NO ADVANCING.
-ACCEPT TestNum.
-PERFORM UNTIL NOT ANumber
-       EVALUATE TRUE
-           WHEN IsPrime DISPLAY "Prime"
-           WHEN IsOdd DISPLAY "Odd"
-           WHEN IsEven DISPLAY "Even"
-           WHEN OTHER DISPLAY "Default"
-       END-EVALUATE
-       ACCEPT TestNum
-END-PERFORM
-
-
-
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. datac.
+000130*
+000140 AUTHOR. Sable.
+000150*
+000160 INSTALLATION. Citizen Services Data Processing.
+000170*
+000180 DATE-WRITTEN.December 31st 2021
+000190 DATE-COMPILED.
+000200*
+000210*----------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*
+000240*2022-01-05  SAB  Pulled Age/Grade/Score/CanVoteFlag/TestNum
+000250*                 out into the shared CITIZEN-REC copybook.
+000260*2022-01-19  SAB  Converted from interactive ACCEPT to batch
+000270*                 intake: reads CITIZEN-IN, loops with READ
+000280*                 ... AT END instead of prompting the console
+000290*                 for one citizen at a time.
+000300*2022-02-02  SAB  Added the grade placement report (GRADE-RPT)
+000310*                 so headcounts per grade survive the run.
+000320*2022-02-14  SAB  Added the Age edit and the EXCEPTION-OUT
+000330*                 reject file (NON-NUMERIC / OUT-OF-RANGE).
+000340*2022-03-11  SAB  Added multi-subject GPA scoring, honor-roll
+000350*                 flag, and the voter registration extract.
+000360*2022-04-06  SAB  Added checkpoint/restart (CHECKPOINT-FILE,
+000370*                 RESTART command-line parameter) and the
+000380*                 per-record AUDIT-OUT trail.
+000385*2022-05-16  SAB  Changed RESTART parameter handling to use a
+000386*                 LINKAGE SECTION PARM area instead of ACCEPT
+000387*                 FROM COMMAND-LINE, which IGYCRCTL does not
+000388*                 support; an empty-but-present checkpoint file
+000389*                 is now treated the same as no checkpoint at
+000390*                 all; every WRITE checks its FILE STATUS.
+000390*----------------------------------------------------------
+000400*
+000410 ENVIRONMENT DIVISION.
+000420*
+000430 CONFIGURATION SECTION.
+000440*
+000450 SPECIAL-NAMES.
+000460     CLASS PassingScore IS "A" THRU "C", "D".
+000470*CLASS MOB IS 1 THRU 12.
+000480*CLASS DOB IS 1 THRU 31.
+000490*
+000500 INPUT-OUTPUT SECTION.
+000510*
+000520 FILE-CONTROL.
+000530*Intake feed of citizen slips - one AGE/NAME/ID/SCORE/
+000540*TEST-NUM/subject-score record per slip, sorted by age
+000550*ascending by the batch job before this step runs.
+000560     SELECT CITIZEN-IN
+000570         ASSIGN TO CITIN
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS FS-CITIZEN-IN.
+000600*
+000610*Grade placement headcount report, one line per grade
+000620*1-12 plus run totals, for the placement office to file.
+000630     SELECT GRADE-RPT
+000640         ASSIGN TO GRADERPT
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS FS-GRADE-RPT.
+000670*
+000680*Reject file for Age values that fail the numeric/range
+000690*edit, one record per reject with a reason code.
+000700     SELECT EXCEPTION-OUT
+000710         ASSIGN TO EXCPTOUT
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS FS-EXCEPTION-OUT.
+000740*
+000750*Downstream feed for the elections board - every citizen
+000760*who comes out CanVote on this run.
+000770     SELECT VOTER-EXTRACT
+000780         ASSIGN TO VOTEREXT
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS FS-VOTER-EXTRACT.
+000810*
+000820*Compliance audit trail - one record per input processed
+000830*with the decisions datac made and when it made them.
+000840     SELECT AUDIT-OUT
+000850         ASSIGN TO AUDITOUT
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS FS-AUDIT-OUT.
+000880*
+000890*Checkpoint file - last record count/key written every
+000900*WS-CKPT-INTERVAL records so a RESTART run can skip back
+000910*to where the prior run left off.
+000920     SELECT CHECKPOINT-FILE
+000930         ASSIGN TO CKPTFILE
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS FS-CHECKPOINT.
+000960*
+000970 DATA DIVISION.
+000980*
+000990 FILE SECTION.
+001000*
+001010 FD  CITIZEN-IN.
+001020     COPY CITIZEN-REC.
+001030*
+001040 FD  GRADE-RPT.
+001050 01  GRADE-RPT-RECORD                  PIC X(80).
+001060*
+001070 FD  EXCEPTION-OUT.
+001071*EXC-DATE/EXC-TIME make this the timestamped, durable record
+001072*of a rejected input for compliance review, since a reject
+001073*never reaches AUDIT-OUT (2700-WRITE-AUDIT only runs for
+001074*citizens that pass the age edit).
+001080 01  EXCEPTION-RECORD.
+001090         05  EXC-SEQUENCE-NUM              PIC 9(07).
+001091         05  FILLER                        PIC X(01) VALUE SPACE.
+001092         05  EXC-DATE                      PIC 9(08).
+001093         05  FILLER                        PIC X(01) VALUE SPACE.
+001094         05  EXC-TIME                      PIC 9(08).
+001100         05  FILLER                        PIC X(01) VALUE SPACE.
+001110         05  EXC-REASON-CODE               PIC X(15).
+001120             88  EXC-NON-NUMERIC          VALUE "NON-NUMERIC".
+001130             88  EXC-OUT-OF-RANGE         VALUE "OUT-OF-RANGE".
+001140         05  FILLER                        PIC X(01) VALUE SPACE.
+001150         05  EXC-RAW-AGE                   PIC X(03).
+001160         05  FILLER                        PIC X(01) VALUE SPACE.
+001170         05  EXC-CITIZEN-ID                PIC X(09).
+001180*
+001190 FD  VOTER-EXTRACT.
+001200 01  VOTER-EXTRACT-RECORD.
+001210         05  VE-CITIZEN-ID                 PIC X(09).
+001220         05  FILLER                        PIC X(01) VALUE SPACE.
+001230         05  VE-CITIZEN-NAME               PIC X(20).
+001240         05  FILLER                        PIC X(01) VALUE SPACE.
+001250         05  VE-CAN-VOTE-FLAG              PIC 9.
+001260         05  FILLER                        PIC X(01) VALUE SPACE.
+001270         05  VE-RUN-DATE                   PIC 9(08).
+001280*
+001290 FD  AUDIT-OUT.
+001300 01  AUDIT-RECORD.
+001310         05  AUD-DATE                      PIC 9(08).
+001320         05  AUD-TIME                      PIC 9(08).
+001330         05  AUD-CITIZEN-ID                PIC X(09).
+001340         05  AUD-AGE                       PIC X(03).
+001350         05  AUD-SCORE                     PIC X(01).
+001360         05  AUD-PASS-FAIL                 PIC X(04).
+001370         05  AUD-TEST-NUM                  PIC X(01).
+001380         05  AUD-TEST-CLASS                PIC X(05).
+001390         05  AUD-CAN-VOTE-FLAG             PIC 9.
+001400         05  AUD-GRADE                     PIC 99.
+001410         05  AUD-GPA                       PIC 9V99.
+001420         05  AUD-HONOR-ROLL-SW             PIC X(01).
+001430*
+001440 FD  CHECKPOINT-FILE.
+001441*Carries every running total a RESTART run needs to pick back
+001442*up cleanly, not just the record count: the grade placement
+001443*report and the run-complete totals have to reconcile against
+001444*the full run, not just the tail processed after a restart.
+001450 01  CHECKPOINT-RECORD.
+001460         05  CKPT-RECORD-COUNT             PIC 9(07).
+001470         05  FILLER                        PIC X(01) VALUE SPACE.
+001480         05  CKPT-LAST-CITIZEN-ID          PIC X(09).
+001481         05  FILLER                        PIC X(01) VALUE SPACE.
+001482         05  CKPT-EXCEPTION-COUNT          PIC 9(07).
+001483         05  FILLER                        PIC X(01) VALUE SPACE.
+001484         05  CKPT-VOTER-COUNT              PIC 9(07).
+001485         05  FILLER                        PIC X(01) VALUE SPACE.
+001486         05  CKPT-GRADE-HEADCOUNT OCCURS 12 TIMES PIC 9(05).
+001490*
+001500 WORKING-STORAGE SECTION.
+001510*
+001520*Command-line restart parameter and the run date stamped
+001530*onto every voter extract record written this run.
+001540 01  WS-RESTART-PARM                    PIC X(08) VALUE SPACES.
+001550 01  WS-RUN-DATE                        PIC 9(08) VALUE ZERO.
+001560 01  WS-AUD-DATE                        PIC 9(08) VALUE ZERO.
+001570 01  WS-AUD-TIME                        PIC 9(08) VALUE ZERO.
+001575 01  WS-EXC-REASON                      PIC X(15) VALUE SPACES.
+001576*
+001577*Per-citizen results DATAC computes from the intake record -
+001578*these are decisions, not intake data, so they live here and
+001579*not in the shared CITIZEN-RECORD copybook.
+001580 01  WS-CITIZEN-COMPUTED.
+001581     05  WS-CITIZEN-GRADE              PIC 99.
+001582     05  WS-CITIZEN-GPA                PIC 9V99.
+001583     05  WS-CITIZEN-HONOR-ROLL-SW      PIC X(01).
+001584         88  WS-CITIZEN-HONOR-ROLL           VALUE "Y".
+001585         88  WS-CITIZEN-NOT-HONOR-ROLL       VALUE "N".
+001586     05  WS-CITIZEN-CAN-VOTE-FLAG      PIC 9.
+001587         88  WS-CITIZEN-CAN-VOTE             VALUE 1.
+001588         88  WS-CITIZEN-CANT-VOTE            VALUE 0.
+001589*
+001590 01  WS-SWITCHES.
+001600     05  WS-EOF-SW                     PIC X(01) VALUE "N".
+001610         88  WS-END-OF-FILE                   VALUE "Y".
+001620     05  WS-AGE-VALID-SW               PIC X(01) VALUE "Y".
+001630         88  WS-AGE-IS-VALID                  VALUE "Y".
+001640         88  WS-AGE-IS-INVALID                VALUE "N".
+001650     05  WS-RESTART-SW                 PIC X(01) VALUE "N".
+001660         88  WS-RESTART-REQUESTED             VALUE "Y".
+001670     05  WS-CKPT-EOF-SW                PIC X(01) VALUE "N".
+001680         88  WS-END-OF-CKPT                   VALUE "Y".
+001690     05  WS-CKPT-DUE-SW                PIC X(01) VALUE "N".
+001700         88  WS-CKPT-IS-DUE                   VALUE "Y".
+001710         88  WS-CKPT-NOT-DUE                  VALUE "N".
+001711     05  WS-CKPT-FOUND-SW              PIC X(01) VALUE "N".
+001712         88  WS-CKPT-WAS-FOUND                VALUE "Y".
+001713         88  WS-CKPT-NOT-FOUND                VALUE "N".
+001720*
+001730 01  WS-COUNTERS.
+001740     05  WS-RECORD-COUNT               PIC 9(07) VALUE ZERO.
+001750     05  WS-EXCEPTION-COUNT            PIC 9(07) VALUE ZERO.
+001760     05  WS-VOTER-COUNT                PIC 9(07) VALUE ZERO.
+001770     05  WS-GRAND-TOTAL                PIC 9(07) VALUE ZERO.
+001780     05  WS-SKIP-IDX                   PIC 9(07) VALUE ZERO.
+001790     05  WS-SUBJ-IDX                   PIC 9(01) VALUE ZERO.
+001800     05  WS-SUBJ-COUNT                 PIC 9(01) VALUE 5.
+001810     05  WS-GRADE-IDX                  PIC 9(02) VALUE ZERO.
+001820     05  WS-PAGE-NUM                   PIC 9(03) VALUE 1.
+001830     05  WS-CKPT-INTERVAL               PIC 9(05) VALUE 500.
+001840     05  WS-CKPT-QUOTIENT               PIC 9(07) VALUE ZERO.
+001850     05  WS-CKPT-REMAINDER              PIC 9(07) VALUE ZERO.
+001860     05  WS-GPA-TOTAL-POINTS            PIC 99V99 VALUE ZERO.
+001861*
+001862*Passed to SUBFOUR to bracket the run-complete summary with
+001863*a divider line on the operator console, same repeat utility
+001864*SUBDIV's SubOne uses.
+001865 01  WS-BANNER-COUNT              PIC 9(07) VALUE 2.
+001866 01  WS-BANNER-ITEM               PIC X(09) VALUE "=========".
+001870*
+001880*Headcount of citizens placed in each grade 1-12 this run.
+001890 01  GRADE-HEADCOUNT-TABLE.
+001900     05  GRADE-HEADCOUNT OCCURS 12 TIMES PIC 9(05) VALUE ZERO.
+001910*
+001920 01  WS-FILE-STATUSES.
+001930     05  FS-CITIZEN-IN                 PIC XX VALUE "00".
+001940     05  FS-GRADE-RPT                  PIC XX VALUE "00".
+001950     05  FS-EXCEPTION-OUT              PIC XX VALUE "00".
+001960     05  FS-VOTER-EXTRACT              PIC XX VALUE "00".
+001970     05  FS-AUDIT-OUT                  PIC XX VALUE "00".
+001980     05  FS-CHECKPOINT                 PIC XX VALUE "00".
+001981*
+001982*Set just before PERFORM 9900-ABEND-FILE-ERROR so the one
+001983*abend paragraph can name which file and status code failed.
+001984 01  WS-ABEND-FILE-NAME               PIC X(08) VALUE SPACES.
+001985 01  WS-ABEND-FILE-STATUS              PIC XX VALUE SPACES.
+001990*
+002000*Grade placement report line images, moved to GRADE-RPT-
+002010*RECORD before each WRITE.
+002020 01  WS-RPT-HEADING.
+002030     05  FILLER PIC X(22) VALUE "GRADE PLACEMENT REPORT".
+002040     05  FILLER PIC X(06) VALUE SPACES.
+002050     05  FILLER PIC X(05) VALUE "PAGE ".
+002060     05  WS-RPT-PAGE PIC ZZ9.
+002070     05  FILLER PIC X(44) VALUE SPACES.
+002080 01  WS-RPT-COL-HEADING.
+002090     05  FILLER PIC X(07) VALUE "GRADE  ".
+002100     05  FILLER PIC X(10) VALUE "HEADCOUNT ".
+002110     05  FILLER PIC X(63) VALUE SPACES.
+002120 01  WS-RPT-DETAIL.
+002130     05  FILLER PIC X(03) VALUE SPACES.
+002140     05  WS-RPT-GRADE PIC Z9.
+002150     05  FILLER PIC X(08) VALUE SPACES.
+002160     05  WS-RPT-COUNT PIC ZZZ,ZZ9.
+002170     05  FILLER PIC X(60) VALUE SPACES.
+002180 01  WS-RPT-TOTAL.
+002190     05  FILLER PIC X(05) VALUE "TOTAL".
+002200     05  FILLER PIC X(06) VALUE SPACES.
+002210     05  WS-RPT-GRAND-TOTAL PIC ZZZ,ZZ9.
+002220     05  FILLER PIC X(62) VALUE SPACES.
+002230 01  WS-RPT-RUNTOTAL.
+002240     05  FILLER PIC X(19) VALUE "RECORDS PROCESSED =".
+002250     05  FILLER PIC X(01) VALUE SPACE.
+002260     05  WS-RPT-RUN-COUNT PIC ZZZ,ZZ9.
+002270     05  FILLER PIC X(53) VALUE SPACES.
+002280*
+002281 LINKAGE SECTION.
+002282*
+002283*RUNDATAC's PARM='&RESTPARM' arrives here, not through a
+002284*command line - MVS hands every EXEC PGM PARM to the program
+002285*as a halfword length prefix followed by the text itself.
+002286 01  LK-PARM-AREA.
+002287     05  LK-PARM-LEN                   PIC S9(4) COMP.
+002288     05  LK-PARM-TEXT                  PIC X(08).
+002289*
+002290 PROCEDURE DIVISION USING LK-PARM-AREA.
+002300*
+002310*----------------------------------------------------------
+002320*0000-MAINLINE
+002330*Open the files, process the intake file to end of file,
+002340*print the grade placement report, and close everything
+002350*down.
+002360*----------------------------------------------------------
+002370 0000-MAINLINE.
+002380     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002390     PERFORM 2000-PROCESS-CITIZEN THRU 2000-EXIT
+002400         UNTIL WS-END-OF-FILE
+002410     PERFORM 8000-FINALIZE THRU 8000-EXIT
+002420     STOP RUN.
+002430*
+002440*----------------------------------------------------------
+002450*1000-INITIALIZE
+002460*Pick up the RESTART parameter, open the files, apply any
+002470*prior checkpoint, and prime the read.
+002480*----------------------------------------------------------
+002490 1000-INITIALIZE.
+002500     MOVE SPACES TO WS-RESTART-PARM
+002501     IF LK-PARM-LEN > ZERO
+002502         MOVE LK-PARM-TEXT(1:LK-PARM-LEN)
+002503             TO WS-RESTART-PARM(1:LK-PARM-LEN)
+002504     END-IF
+002510     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002520     IF WS-RESTART-PARM = "RESTART"
+002530         SET WS-RESTART-REQUESTED TO TRUE
+002540     END-IF
+002550     PERFORM 1100-OPEN-FILES THRU 1100-EXIT
+002560     IF WS-RESTART-REQUESTED
+002570         PERFORM 1200-APPLY-CHECKPOINT THRU 1200-EXIT
+002580     END-IF
+002590     OPEN OUTPUT CHECKPOINT-FILE
+002600     PERFORM 2100-READ-CITIZEN THRU 2100-EXIT.
+002610 1000-EXIT.
+002620     EXIT.
+002630*
+002640*----------------------------------------------------------
+002650*1100-OPEN-FILES
+002660*Fresh run starts the output files from scratch; a RESTART
+002670*run extends the files the prior run left behind instead of
+002680*overwriting what it already wrote.
+002690*----------------------------------------------------------
+002700 1100-OPEN-FILES.
+002710     OPEN INPUT CITIZEN-IN
+002720     IF WS-RESTART-REQUESTED
+002730         OPEN EXTEND GRADE-RPT
+002740         OPEN EXTEND EXCEPTION-OUT
+002750         OPEN EXTEND VOTER-EXTRACT
+002760         OPEN EXTEND AUDIT-OUT
+002770     ELSE
+002780         OPEN OUTPUT GRADE-RPT
+002790         OPEN OUTPUT EXCEPTION-OUT
+002800         OPEN OUTPUT VOTER-EXTRACT
+002810         OPEN OUTPUT AUDIT-OUT
+002820     END-IF.
+002830 1100-EXIT.
+002840     EXIT.
+002850*
+002860*----------------------------------------------------------
+002870*1200-APPLY-CHECKPOINT
+002880*Read the checkpoint file the prior run left behind, pick up
+002890*its record count, and skip the intake file forward that many
+002900*records so this run resumes right after the last one the
+002910*prior run finished.
+002920*----------------------------------------------------------
+002930 1200-APPLY-CHECKPOINT.
+002940     OPEN INPUT CHECKPOINT-FILE
+002950     IF FS-CHECKPOINT = "35"
+002960         DISPLAY "DATAC: NO PRIOR CHECKPOINT - STARTING AT REC 1"
+002970     ELSE
+002980         PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+002990             UNTIL WS-END-OF-CKPT
+003000         CLOSE CHECKPOINT-FILE
+003005         IF WS-CKPT-WAS-FOUND
+003010             MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+003011             MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+003012             MOVE CKPT-VOTER-COUNT TO WS-VOTER-COUNT
+003013             PERFORM 1230-RESTORE-HEADCOUNT THRU 1230-EXIT
+003014                 VARYING WS-GRADE-IDX FROM 1 BY 1
+003015                 UNTIL WS-GRADE-IDX > 12
+003020             DISPLAY "DATAC: RESTARTING AFTER RECORD "
+003021                 WS-RECORD-COUNT
+003030             PERFORM 1220-SKIP-CITIZEN THRU 1220-EXIT
+003040                 VARYING WS-SKIP-IDX FROM 1 BY 1
+003050                 UNTIL WS-SKIP-IDX > WS-RECORD-COUNT
+003060                 OR WS-END-OF-FILE
+003065         ELSE
+003066             DISPLAY "DATAC: NO PRIOR CHECKPOINT - "
+003067                 "STARTING AT REC 1"
+003068         END-IF
+003070     END-IF.
+003080 1200-EXIT.
+003090     EXIT.
+003100*
+003105*Sets WS-CKPT-WAS-FOUND the first time a checkpoint record is
+003106*actually read, so a CHECKPOINT-FILE that OPENs INPUT clean
+003107*(FILE STATUS "00") but was truncated empty by 1000-INITIALIZE's
+003108*unconditional OPEN OUTPUT on a run that crashed before its
+003109*first checkpoint was due is treated the same as FS "35" -
+003110*instead of falling through with CKPT-RECORD-COUNT and the
+003111*rest of the never-written FD record area undefined.
+003112 1210-READ-CHECKPOINT.
+003120     READ CHECKPOINT-FILE
+003130         AT END SET WS-END-OF-CKPT TO TRUE
+003135         NOT AT END SET WS-CKPT-WAS-FOUND TO TRUE
+003140     END-READ.
+003150 1210-EXIT.
+003160     EXIT.
+003170*
+003171*Restores the grade headcount table from the prior run's last
+003172*checkpoint, so the placement report on a restarted run still
+003173*totals the whole run, not just the tail processed after the
+003174*restart.
+003175 1230-RESTORE-HEADCOUNT.
+003176     MOVE CKPT-GRADE-HEADCOUNT (WS-GRADE-IDX)
+003177         TO GRADE-HEADCOUNT (WS-GRADE-IDX).
+003178 1230-EXIT.
+003179     EXIT.
+003180*
+003181 1220-SKIP-CITIZEN.
+003190     READ CITIZEN-IN
+003200         AT END SET WS-END-OF-FILE TO TRUE
+003210     END-READ.
+003220 1220-EXIT.
+003230     EXIT.
+003240*
+003250*----------------------------------------------------------
+003260*2000-PROCESS-CITIZEN
+003270*One pass of the loop per intake record: edit the age, make
+003280*the voting/grade/scoring/classification decisions the
+003290*console version used to make, log the audit trail entry,
+003300*checkpoint if due, and read the next record.
+003310*----------------------------------------------------------
+003320 2000-PROCESS-CITIZEN.
+003330     ADD 1 TO WS-RECORD-COUNT
+003340     PERFORM 2200-EDIT-AGE THRU 2200-EXIT
+003350     IF WS-AGE-IS-VALID
+003360         PERFORM 2300-DETERMINE-VOTE THRU 2300-EXIT
+003370         PERFORM 2400-DETERMINE-GRADE THRU 2400-EXIT
+003380         PERFORM 2500-SCORE-SUBJECTS THRU 2500-EXIT
+003390         PERFORM 2600-CLASSIFY-TEST-NUM THRU 2600-EXIT
+003400         PERFORM 2700-WRITE-AUDIT THRU 2700-EXIT
+003410     END-IF
+003420     PERFORM 2800-CHECK-CHECKPOINT-DUE THRU 2800-EXIT
+003430     IF WS-CKPT-IS-DUE
+003440         PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+003450     END-IF
+003460     PERFORM 2100-READ-CITIZEN THRU 2100-EXIT.
+003470 2000-EXIT.
+003480     EXIT.
+003490*
+003500 2100-READ-CITIZEN.
+003510     READ CITIZEN-IN
+003520         AT END SET WS-END-OF-FILE TO TRUE
+003530     END-READ.
+003540 2100-EXIT.
+003550     EXIT.
+003560*
+003570*----------------------------------------------------------
+003580*2200-EDIT-AGE
+003590*CITIZEN-AGE-TEXT is read as alphanumeric so a bad slip
+003600*can't blow up a numeric ACCEPT the way the old console
+003610*version could.  Anything non-numeric or over 120 is
+003620*rejected to EXCEPTION-OUT with a reason code instead of
+003630*flowing into the age-band tests below.  CITIZEN-AGE-NUM
+003631*redefines it as an unsigned PIC 999, so there is no low
+003632*end to the range test - it can never go negative.
+003640*----------------------------------------------------------
+003650 2200-EDIT-AGE.
+003660     SET WS-AGE-IS-VALID TO TRUE
+003670     IF CITIZEN-AGE-TEXT IS NOT NUMERIC
+003680         MOVE "NON-NUMERIC" TO WS-EXC-REASON
+003690         PERFORM 2210-WRITE-EXCEPTION THRU 2210-EXIT
+003700         SET WS-AGE-IS-INVALID TO TRUE
+003710     ELSE
+003720         IF CITIZEN-AGE-NUM > 120
+003730             MOVE "OUT-OF-RANGE" TO WS-EXC-REASON
+003740             PERFORM 2210-WRITE-EXCEPTION THRU 2210-EXIT
+003750             SET WS-AGE-IS-INVALID TO TRUE
+003760         END-IF
+003770     END-IF.
+003780 2200-EXIT.
+003790     EXIT.
+003800*
+003810 2210-WRITE-EXCEPTION.
+003815     MOVE SPACES TO EXCEPTION-RECORD
+003820     ADD 1 TO WS-EXCEPTION-COUNT
+003822     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+003823     ACCEPT WS-AUD-TIME FROM TIME
+003824     MOVE WS-AUD-DATE TO EXC-DATE
+003825     MOVE WS-AUD-TIME TO EXC-TIME
+003826     MOVE WS-EXC-REASON TO EXC-REASON-CODE
+003830     MOVE WS-RECORD-COUNT TO EXC-SEQUENCE-NUM
+003840     MOVE CITIZEN-AGE-TEXT TO EXC-RAW-AGE
+003850     MOVE CITIZEN-ID TO EXC-CITIZEN-ID
+003860     WRITE EXCEPTION-RECORD
+003865     IF FS-EXCEPTION-OUT NOT = "00"
+003866         MOVE "EXCPTOUT" TO WS-ABEND-FILE-NAME
+003867         MOVE FS-EXCEPTION-OUT TO WS-ABEND-FILE-STATUS
+003868         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+003869     END-IF.
+003870 2210-EXIT.
+003880     EXIT.
+003890*
+003900*----------------------------------------------------------
+003910*2300-DETERMINE-VOTE
+003920*Age > 18 is voting age; every CanVote citizen is extracted
+003930*for the elections board feed.
+003940*----------------------------------------------------------
+003950 2300-DETERMINE-VOTE.
+003960     IF CITIZEN-AGE-NUM > 18
+003970         SET WS-CITIZEN-CAN-VOTE TO TRUE
+003980     ELSE
+003990         SET WS-CITIZEN-CANT-VOTE TO TRUE
+004000     END-IF
+004010     IF WS-CITIZEN-CAN-VOTE
+004020         ADD 1 TO WS-VOTER-COUNT
+004030         PERFORM 2310-WRITE-VOTER-EXTRACT THRU 2310-EXIT
+004040     END-IF.
+004050 2300-EXIT.
+004060     EXIT.
+004070*
+004080 2310-WRITE-VOTER-EXTRACT.
+004085     MOVE SPACES TO VOTER-EXTRACT-RECORD
+004090     MOVE CITIZEN-ID TO VE-CITIZEN-ID
+004100     MOVE CITIZEN-NAME TO VE-CITIZEN-NAME
+004110     MOVE WS-CITIZEN-CAN-VOTE-FLAG TO VE-CAN-VOTE-FLAG
+004120     MOVE WS-RUN-DATE TO VE-RUN-DATE
+004130     WRITE VOTER-EXTRACT-RECORD
+004135     IF FS-VOTER-EXTRACT NOT = "00"
+004136         MOVE "VOTEREXT" TO WS-ABEND-FILE-NAME
+004137         MOVE FS-VOTER-EXTRACT TO WS-ABEND-FILE-STATUS
+004138         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+004139     END-IF.
+004140 2310-EXIT.
+004150     EXIT.
+004160*
+004170*----------------------------------------------------------
+004180*2400-DETERMINE-GRADE
+004190*Ages 6 through 17 place into grades 1-12; the headcount
+004200*table feeds the grade placement report at end of run.
+004210*----------------------------------------------------------
+004220 2400-DETERMINE-GRADE.
+004230     IF CITIZEN-AGE-NUM > 5 AND CITIZEN-AGE-NUM < 18
+004240         COMPUTE WS-CITIZEN-GRADE = CITIZEN-AGE-NUM - 5
+004250         PERFORM 2410-TALLY-GRADE THRU 2410-EXIT
+004260     ELSE
+004270         MOVE ZERO TO WS-CITIZEN-GRADE
+004280     END-IF.
+004290 2400-EXIT.
+004300     EXIT.
+004310*
+004320 2410-TALLY-GRADE.
+004330     ADD 1 TO GRADE-HEADCOUNT (WS-CITIZEN-GRADE).
+004340 2410-EXIT.
+004350     EXIT.
+004360*
+004370*----------------------------------------------------------
+004380*2500-SCORE-SUBJECTS
+004390*CITIZEN-SCORE keeps the original single-letter pass/fail
+004400*test; the five CITIZEN-SUBJ-SCORE entries are each weighed
+004410*against PassingScore and averaged into a report-card GPA
+004420*on a 4.0 scale, with honor roll at 3.50 or better.
+004430*----------------------------------------------------------
+004440 2500-SCORE-SUBJECTS.
+004450     IF CITIZEN-SCORE IS PassingScore
+004460         MOVE "PASS" TO AUD-PASS-FAIL
+004470     ELSE
+004480         MOVE "FAIL" TO AUD-PASS-FAIL
+004490     END-IF
+004500     MOVE ZERO TO WS-GPA-TOTAL-POINTS
+004510     PERFORM 2510-SCORE-ONE-SUBJECT THRU 2510-EXIT
+004520         VARYING WS-SUBJ-IDX FROM 1 BY 1
+004530         UNTIL WS-SUBJ-IDX > WS-SUBJ-COUNT
+004540     COMPUTE WS-CITIZEN-GPA ROUNDED =
+004550         WS-GPA-TOTAL-POINTS / WS-SUBJ-COUNT
+004560     IF WS-CITIZEN-GPA >= 3.50
+004570         SET WS-CITIZEN-HONOR-ROLL TO TRUE
+004580     ELSE
+004590         SET WS-CITIZEN-NOT-HONOR-ROLL TO TRUE
+004600     END-IF.
+004610 2500-EXIT.
+004620     EXIT.
+004630*
+004640 2510-SCORE-ONE-SUBJECT.
+004650     IF CITIZEN-SUBJ-SCORE (WS-SUBJ-IDX) IS PassingScore
+004660         EVALUATE CITIZEN-SUBJ-SCORE (WS-SUBJ-IDX)
+004670             WHEN "A" ADD 4.00 TO WS-GPA-TOTAL-POINTS
+004680             WHEN "B" ADD 3.00 TO WS-GPA-TOTAL-POINTS
+004690             WHEN "C" ADD 2.00 TO WS-GPA-TOTAL-POINTS
+004700             WHEN "D" ADD 1.00 TO WS-GPA-TOTAL-POINTS
+004710         END-EVALUATE
+004720     END-IF.
+004730 2510-EXIT.
+004740     EXIT.
+004750*
+004760*----------------------------------------------------------
+004770*2600-CLASSIFY-TEST-NUM
+004780*Same IsPrime/IsOdd/IsEven classification the interactive
+004790*version displayed, now captured for the audit trail.
+004800*----------------------------------------------------------
+004810 2600-CLASSIFY-TEST-NUM.
+004820     EVALUATE TRUE
+004830         WHEN CITIZEN-IS-PRIME
+004840             MOVE "PRIME" TO AUD-TEST-CLASS
+004850         WHEN CITIZEN-IS-ODD
+004860             MOVE "ODD"   TO AUD-TEST-CLASS
+004870         WHEN CITIZEN-IS-EVEN
+004880             MOVE "EVEN"  TO AUD-TEST-CLASS
+004890         WHEN OTHER
+004900             MOVE "OTHER" TO AUD-TEST-CLASS
+004910     END-EVALUATE.
+004920 2600-EXIT.
+004930     EXIT.
+004940*
+004950*----------------------------------------------------------
+004960*2700-WRITE-AUDIT
+004970*One audit record per input processed: when it was decided
+004980*and what was decided, for compliance review months later.
+004990*----------------------------------------------------------
+005000 2700-WRITE-AUDIT.
+005010     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+005020     ACCEPT WS-AUD-TIME FROM TIME
+005030     MOVE WS-AUD-DATE TO AUD-DATE
+005040     MOVE WS-AUD-TIME TO AUD-TIME
+005050     MOVE CITIZEN-ID TO AUD-CITIZEN-ID
+005060     MOVE CITIZEN-AGE-TEXT TO AUD-AGE
+005070     MOVE CITIZEN-SCORE TO AUD-SCORE
+005080     MOVE CITIZEN-TEST-NUM TO AUD-TEST-NUM
+005090     MOVE WS-CITIZEN-CAN-VOTE-FLAG TO AUD-CAN-VOTE-FLAG
+005100     MOVE WS-CITIZEN-GRADE TO AUD-GRADE
+005110     MOVE WS-CITIZEN-GPA TO AUD-GPA
+005120     MOVE WS-CITIZEN-HONOR-ROLL-SW TO AUD-HONOR-ROLL-SW
+005130     WRITE AUDIT-RECORD
+005135     IF FS-AUDIT-OUT NOT = "00"
+005136         MOVE "AUDITOUT" TO WS-ABEND-FILE-NAME
+005137         MOVE FS-AUDIT-OUT TO WS-ABEND-FILE-STATUS
+005138         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+005139     END-IF.
+005140 2700-EXIT.
+005150     EXIT.
+005160*
+005170*----------------------------------------------------------
+005180*2800-CHECK-CHECKPOINT-DUE / 2900-WRITE-CHECKPOINT
+005190*Every WS-CKPT-INTERVAL records, drop a checkpoint so a
+005200*RESTART run doesn't have to reprocess the whole file.
+005210*----------------------------------------------------------
+005220 2800-CHECK-CHECKPOINT-DUE.
+005230     SET WS-CKPT-NOT-DUE TO TRUE
+005240     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+005250         GIVING WS-CKPT-QUOTIENT
+005260         REMAINDER WS-CKPT-REMAINDER
+005270     IF WS-CKPT-REMAINDER = ZERO
+005280         SET WS-CKPT-IS-DUE TO TRUE
+005290     END-IF.
+005300 2800-EXIT.
+005310     EXIT.
+005320*
+005330 2900-WRITE-CHECKPOINT.
+005335     MOVE SPACES TO CHECKPOINT-RECORD
+005340     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+005350     MOVE CITIZEN-ID TO CKPT-LAST-CITIZEN-ID
+005351     MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+005352     MOVE WS-VOTER-COUNT TO CKPT-VOTER-COUNT
+005353     PERFORM 2910-SAVE-HEADCOUNT THRU 2910-EXIT
+005354         VARYING WS-GRADE-IDX FROM 1 BY 1
+005355         UNTIL WS-GRADE-IDX > 12
+005360     WRITE CHECKPOINT-RECORD
+005365     IF FS-CHECKPOINT NOT = "00"
+005366         MOVE "CKPTFILE" TO WS-ABEND-FILE-NAME
+005367         MOVE FS-CHECKPOINT TO WS-ABEND-FILE-STATUS
+005368         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+005369     END-IF
+005370     DISPLAY "DATAC: CHECKPOINT AT RECORD " WS-RECORD-COUNT.
+005380 2900-EXIT.
+005390     EXIT.
+005391*
+005392 2910-SAVE-HEADCOUNT.
+005393     MOVE GRADE-HEADCOUNT (WS-GRADE-IDX)
+005394         TO CKPT-GRADE-HEADCOUNT (WS-GRADE-IDX).
+005395 2910-EXIT.
+005396     EXIT.
+005400*
+005410*----------------------------------------------------------
+005420*8000-FINALIZE
+005430*Print the grade placement report and close every file.
+005431*NOTE: the checkpoint only covers the per-record loop above -
+005432*once 1220-SKIP-CITIZEN has read past CKPT-RECORD-COUNT
+005433*records, the next READ hits AT END and control falls
+005434*straight through to here, rerunning 8100-WRITE-GRADE-REPORT
+005435*in full.  A run that fails partway through writing the
+005436*report (disk full, etc.) will duplicate the report and
+005437*heading into the GDG generation it was extending when
+005438*restarted.  Making the report itself restartable would need
+005439*its own checkpoint (e.g. a count of report lines already
+005440*written) and is not done here.
+005440*----------------------------------------------------------
+005450 8000-FINALIZE.
+005460     PERFORM 8100-WRITE-GRADE-REPORT THRU 8100-EXIT
+005470     CLOSE CITIZEN-IN
+005480     CLOSE GRADE-RPT
+005490     CLOSE EXCEPTION-OUT
+005500     CLOSE VOTER-EXTRACT
+005510     CLOSE AUDIT-OUT
+005520     CLOSE CHECKPOINT-FILE
+005525     CALL "SUBFOUR" USING WS-BANNER-COUNT WS-BANNER-ITEM
+005530     DISPLAY "DATAC: RUN COMPLETE - " WS-RECORD-COUNT " RECS, "
+005540         WS-EXCEPTION-COUNT " EXC, " WS-VOTER-COUNT " VOTERS".
+005550 8000-EXIT.
+005560     EXIT.
+005570*
+005580 8100-WRITE-GRADE-REPORT.
+005590     MOVE WS-PAGE-NUM TO WS-RPT-PAGE
+005600     MOVE WS-RPT-HEADING TO GRADE-RPT-RECORD
+005610     WRITE GRADE-RPT-RECORD
+005611     PERFORM 8120-CHECK-GRADE-RPT-STATUS THRU 8120-EXIT
+005620     MOVE WS-RPT-COL-HEADING TO GRADE-RPT-RECORD
+005630     WRITE GRADE-RPT-RECORD
+005631     PERFORM 8120-CHECK-GRADE-RPT-STATUS THRU 8120-EXIT
+005640     MOVE ZERO TO WS-GRAND-TOTAL
+005650     PERFORM 8110-WRITE-GRADE-LINE THRU 8110-EXIT
+005660         VARYING WS-GRADE-IDX FROM 1 BY 1
+005670         UNTIL WS-GRADE-IDX > 12
+005680     MOVE WS-GRAND-TOTAL TO WS-RPT-GRAND-TOTAL
+005690     MOVE WS-RPT-TOTAL TO GRADE-RPT-RECORD
+005700     WRITE GRADE-RPT-RECORD
+005701     PERFORM 8120-CHECK-GRADE-RPT-STATUS THRU 8120-EXIT
+005710     MOVE WS-RECORD-COUNT TO WS-RPT-RUN-COUNT
+005720     MOVE WS-RPT-RUNTOTAL TO GRADE-RPT-RECORD
+005730     WRITE GRADE-RPT-RECORD
+005731     PERFORM 8120-CHECK-GRADE-RPT-STATUS THRU 8120-EXIT.
+005740 8100-EXIT.
+005750     EXIT.
+005760*
+005770 8110-WRITE-GRADE-LINE.
+005780     MOVE WS-GRADE-IDX TO WS-RPT-GRADE
+005790     MOVE GRADE-HEADCOUNT (WS-GRADE-IDX) TO WS-RPT-COUNT
+005800     ADD GRADE-HEADCOUNT (WS-GRADE-IDX) TO WS-GRAND-TOTAL
+005810     MOVE WS-RPT-DETAIL TO GRADE-RPT-RECORD
+005820     WRITE GRADE-RPT-RECORD
+005821     PERFORM 8120-CHECK-GRADE-RPT-STATUS THRU 8120-EXIT.
+005830 8110-EXIT.
+005840     EXIT.
+005841*
+005842*Shared by every WRITE GRADE-RPT-RECORD in 8100/8110 so a full
+005843*disk or dataset problem on the grade report is caught the
+005844*same way a checkpoint WRITE failure is.
+005845 8120-CHECK-GRADE-RPT-STATUS.
+005846     IF FS-GRADE-RPT NOT = "00"
+005847         MOVE "GRADERPT" TO WS-ABEND-FILE-NAME
+005848         MOVE FS-GRADE-RPT TO WS-ABEND-FILE-STATUS
+005849         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+005850     END-IF.
+005851 8120-EXIT.
+005852     EXIT.
+005853*
+005854*----------------------------------------------------------
+005855*9900-ABEND-FILE-ERROR
+005856*A bad FILE STATUS on any output WRITE means compliance or
+005857*report data is about to be silently dropped - that is worse
+005858*than stopping the job, so this displays which file and
+005859*status failed and ends the run with a non-zero return code
+005860*for the JCL COND checks downstream to see.
+005861*----------------------------------------------------------
+005862 9900-ABEND-FILE-ERROR.
+005863     DISPLAY "DATAC: FATAL I/O ERROR ON " WS-ABEND-FILE-NAME
+005864         " - FILE STATUS " WS-ABEND-FILE-STATUS
+005865     MOVE 16 TO RETURN-CODE
+005866     STOP RUN.
+005867 9900-EXIT.
+005868     EXIT.
