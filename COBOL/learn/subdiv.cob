@@ -1,30 +1,70 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. subdiv.
-AUTHOR. Sable.
-DATE-WRITTEN.December 31st 2021
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-
-PROCEDURE DIVISION.
-SubOne.
-       DISPLAY "in paragraph one"
-       PERFORM SubTwo
-       DISPLAY "returned to paragraph one"
-       PERFORM SubFour 2 TIMES
-       STOP RUN.
-
-SubThree.
-       DISPLAY "In paragaph 3".
-
-SubTwo.
-       DISPLAY "in paragaph 2"
-       PERFORM SubThree 
-       DISPLAY "BACK TO PARAGRAPH TWO".
-
-SubFour.
-       DISPLAY "Repeat."
-
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. SUBDIV.
+000130*
+000140 AUTHOR. Sable.
+000150*
+000160 INSTALLATION. Citizen Services Data Processing.
+000170*
+000180 DATE-WRITTEN. December 31st 2021.
+000190 DATE-COMPILED.
+000200*
+000210*----------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*
+000240*2021-12-31  SAB  Initial version - three demo paragraphs
+000250*                 (SubOne/SubTwo/SubThree) showing nested
+000260*                 PERFORM, plus an in-line SubFour no-op.
+000270*2022-05-09  SAB  Pulled SubFour out into its own callable
+000280*                 subprogram (subfour.cob, PROGRAM-ID
+000290*                 SUBFOUR); SubOne now does CALL "SUBFOUR"
+000300*                 USING WS-SUB4-COUNT WS-SUB4-ITEM in place
+000310*                 of the old PERFORM SubFour 2 TIMES / DISPLAY
+000320*                 "Repeat." pair.
+000330*2022-05-16  SAB  Brought this program's header and paragraph
+000340*                 numbering in line with subfour.cob/datac.cob's
+000350*                 fixed-format batch style, since the two now
+000360*                 call each other.
+000380*----------------------------------------------------------
+000390*
+000400 ENVIRONMENT DIVISION.
+000410*
+000420 DATA DIVISION.
+000430*
+000440 WORKING-STORAGE SECTION.
+000450*
+000460*Repeat count and item text passed to SUBFOUR.
+000470 01  WS-SUB4-COUNT                      PIC 9(07) VALUE 2.
+000480 01  WS-SUB4-ITEM                       PIC X(09) VALUE "SUBFOUR".
+000490*
+000500 PROCEDURE DIVISION.
+000510*
+000520*----------------------------------------------------------
+000530*0000-SUB-ONE
+000540*Entry paragraph: performs 0010-SUB-TWO, calls SUBFOUR to
+000550*repeat WS-SUB4-ITEM WS-SUB4-COUNT times, then stops.
+000560*----------------------------------------------------------
+000570 0000-SUB-ONE.
+000580     DISPLAY "in paragraph one"
+000590     PERFORM 0010-SUB-TWO THRU 0010-EXIT
+000600     DISPLAY "returned to paragraph one"
+000610     CALL "SUBFOUR" USING WS-SUB4-COUNT WS-SUB4-ITEM
+000620     STOP RUN.
+000630*
+000640*----------------------------------------------------------
+000650*0010-SUB-TWO
+000660*----------------------------------------------------------
+000670 0010-SUB-TWO.
+000680     DISPLAY "in paragaph 2"
+000690     PERFORM 0020-SUB-THREE THRU 0020-EXIT
+000700     DISPLAY "BACK TO PARAGRAPH TWO".
+000710 0010-EXIT.
+000720     EXIT.
+000730*
+000740*----------------------------------------------------------
+000750*0020-SUB-THREE
+000760*----------------------------------------------------------
+000770 0020-SUB-THREE.
+000780     DISPLAY "In paragaph 3".
+000790 0020-EXIT.
+000800     EXIT.
